@@ -0,0 +1,106 @@
+	>> SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTMIG.
+AUTHOR. Colby Schexnayder.
+INSTALLATION. CUSTOMER RECORDS SYSTEM.
+DATE-WRITTEN. 08/08/2026.
+DATE-COMPILED.
+*>----------------------------------------------------------------
+*> MODIFICATION HISTORY
+*>   08/08/2026  CS  ONE-TIME CONVERSION OF THE customer.txt MASTER
+*>                   FROM THE OLD 2-DIGIT IDNum KEY (PIC 99) ONTO
+*>                   THE WIDENED 6-DIGIT KEY IN custrec.cpy.  RUN
+*>                   THIS ONCE AGAINST AN EXISTING MASTER, THEN
+*>                   RENAME customer.new.txt TO customer.txt.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT OldCustomerFile ASSIGN TO "customer.txt"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS OldIDNum.
+
+	SELECT NewCustomerFile ASSIGN TO "customer.new.txt"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS IDNum
+		ALTERNATE RECORD KEY IS NameKey WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD OldCustomerFile.
+	COPY "oldcust.cpy".
+
+FD NewCustomerFile.
+	COPY "custrec.cpy".
+
+WORKING-STORAGE SECTION.
+01 WS-Switches.
+	02 WS-OldEOF PIC X VALUE 'N'.
+		88 OldAtEOF VALUE 'Y'.
+01 WS-Counters.
+	02 WS-RecsRead PIC 9(06) VALUE ZERO.
+	02 WS-RecsWritten PIC 9(06) VALUE ZERO.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+	PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+	PERFORM 2000-CONVERT-ONE-RECORD THRU 2000-EXIT
+		UNTIL OldAtEOF.
+	PERFORM 3000-FINISH THRU 3000-EXIT.
+	STOP RUN.
+
+*>----------------------------------------------------------------
+*> 1000-INITIALIZE - OPEN THE OLD MASTER FOR INPUT AND THE NEW
+*>                   MASTER (customer.new.txt) FOR OUTPUT.
+*>----------------------------------------------------------------
+1000-INITIALIZE.
+	OPEN INPUT OldCustomerFile.
+	OPEN OUTPUT NewCustomerFile.
+	DISPLAY "CUSTMIG - CONVERTING customer.txt TO 6-DIGIT ID KEY".
+	PERFORM 2100-READ-OLD THRU 2100-EXIT.
+1000-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 2000-CONVERT-ONE-RECORD - MAP THE OLD 2-DIGIT RECORD ONTO THE
+*>                          NEW WIDENED LAYOUT AND WRITE IT.
+*>----------------------------------------------------------------
+2000-CONVERT-ONE-RECORD.
+	MOVE OldIDNum TO IDNum.
+	MOVE OldFirstName TO FirstName.
+	MOVE OldLastName TO LastName.
+	MOVE SPACES TO Street City State Zip Phone.
+	SET CustActive TO TRUE.
+	WRITE CustomerData
+		INVALID KEY
+			DISPLAY "DUPLICATE ID ON CONVERT: " IDNum
+		NOT INVALID KEY
+			ADD 1 TO WS-RecsWritten
+	END-WRITE.
+	PERFORM 2100-READ-OLD THRU 2100-EXIT.
+2000-EXIT.
+	EXIT.
+
+2100-READ-OLD.
+	READ OldCustomerFile NEXT RECORD
+		AT END MOVE 'Y' TO WS-OldEOF
+	END-READ.
+	IF NOT OldAtEOF
+		ADD 1 TO WS-RecsRead
+	END-IF.
+2100-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 3000-FINISH - CLOSE UP AND REPORT WHAT WAS CONVERTED.
+*>----------------------------------------------------------------
+3000-FINISH.
+	CLOSE OldCustomerFile.
+	CLOSE NewCustomerFile.
+	DISPLAY "RECORDS READ    : " WS-RecsRead.
+	DISPLAY "RECORDS WRITTEN : " WS-RecsWritten.
+	DISPLAY "REVIEW customer.new.txt, THEN RENAME IT TO customer.txt".
+3000-EXIT.
+	EXIT.
