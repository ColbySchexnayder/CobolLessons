@@ -0,0 +1,167 @@
+	>> SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTRECN.
+AUTHOR. Colby Schexnayder.
+INSTALLATION. CUSTOMER RECORDS SYSTEM.
+DATE-WRITTEN. 08/08/2026.
+DATE-COMPILED.
+*>----------------------------------------------------------------
+*> MODIFICATION HISTORY
+*>   08/08/2026  CS  NEW PROGRAM - END-OF-DAY RECONCILIATION.
+*>                   COUNTS CustomerFile AND CHECKSUMS THE IDs,
+*>                   COMPARES AGAINST THE CONTROL TOTAL CARRIED
+*>                   FROM THE PRIOR RUN (custctl.txt), AND FLAGS
+*>                   ANY UNEXPLAINED SHRINKAGE FOR REVIEW.
+*>   08/09/2026  CS  GROWTH WAS NEVER CHECKED AGAINST ANYTHING - ANY
+*>                   INCREASE, HOWEVER LARGE, REPORTED "NO ACTION
+*>                   NEEDED".  A JUMP OF MORE THAN WS-GrowthThreshold
+*>                   PERCENT OVER THE PRIOR COUNT NOW ALSO FLAGS FOR
+*>                   REVIEW INSTEAD OF PASSING SILENTLY.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CustomerFile ASSIGN TO "customer.txt"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS IDNum
+		SHARING WITH ALL OTHER.
+
+	SELECT ControlFile ASSIGN TO "custctl.txt"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CtlStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+	COPY "custrec.cpy".
+
+FD ControlFile.
+01 ControlRecord.
+	02 CTL-Count PIC 9(06).
+	02 CTL-Checksum PIC 9(10).
+
+WORKING-STORAGE SECTION.
+01 WS-CtlStatus PIC X(02).
+01 WS-Switches.
+	02 WS-CustEOF PIC X VALUE 'N'.
+		88 CustAtEOF VALUE 'Y'.
+01 WS-CurrentCount PIC 9(06) VALUE ZERO.
+01 WS-CurrentChecksum PIC 9(10) VALUE ZERO.
+01 WS-PriorCount PIC 9(06) VALUE ZERO.
+01 WS-PriorChecksum PIC 9(10) VALUE ZERO.
+01 WS-PriorFound PIC X VALUE 'N'.
+01 WS-GrowthAmount PIC 9(06) VALUE ZERO.
+01 WS-GrowthLimit PIC 9(08) VALUE ZERO.
+01 WS-GrowthThreshold PIC 9(03) VALUE 20.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+	PERFORM 1000-COUNT-CUSTOMERS THRU 1000-EXIT.
+	PERFORM 2000-READ-PRIOR-CONTROL THRU 2000-EXIT.
+	PERFORM 3000-COMPARE-TOTALS THRU 3000-EXIT.
+	PERFORM 4000-WRITE-CONTROL THRU 4000-EXIT.
+	STOP RUN.
+
+*>----------------------------------------------------------------
+*> 1000-COUNT-CUSTOMERS - READ THE MASTER SEQUENTIALLY, BUILDING
+*>                       A RECORD COUNT AND AN ID CHECKSUM.
+*>----------------------------------------------------------------
+1000-COUNT-CUSTOMERS.
+	OPEN INPUT CustomerFile.
+	PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT
+		UNTIL CustAtEOF.
+	CLOSE CustomerFile.
+1000-EXIT.
+	EXIT.
+
+1100-READ-CUSTOMER.
+	READ CustomerFile NEXT RECORD
+		AT END MOVE 'Y' TO WS-CustEOF
+	END-READ.
+	IF NOT CustAtEOF
+		ADD 1 TO WS-CurrentCount
+		ADD IDNum TO WS-CurrentChecksum
+	END-IF.
+1100-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 2000-READ-PRIOR-CONTROL - PICK UP LAST RUN'S TOTALS.  A MISSING
+*>                          CONTROL FILE JUST MEANS THIS IS THE
+*>                          FIRST RUN, SO THERE IS NOTHING TO
+*>                          COMPARE AGAINST YET.
+*>----------------------------------------------------------------
+2000-READ-PRIOR-CONTROL.
+	OPEN INPUT ControlFile.
+	IF WS-CtlStatus = "00"
+		READ ControlFile
+			AT END MOVE "N" TO WS-PriorFound
+		END-READ
+		IF WS-CtlStatus = "00"
+			MOVE "Y" TO WS-PriorFound
+			MOVE CTL-Count TO WS-PriorCount
+			MOVE CTL-Checksum TO WS-PriorChecksum
+		END-IF
+		CLOSE ControlFile
+	END-IF.
+2000-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 3000-COMPARE-TOTALS - REPORT THE CURRENT TOTALS AND FLAG ANY
+*>                      SHRINKAGE OR UNEXPLAINED CHECKSUM CHANGE.
+*>----------------------------------------------------------------
+3000-COMPARE-TOTALS.
+	DISPLAY "CUSTOMER RECONCILIATION".
+	DISPLAY "CURRENT RECORD COUNT : " WS-CurrentCount.
+	DISPLAY "CURRENT ID CHECKSUM  : " WS-CurrentChecksum.
+	IF WS-PriorFound = 'N'
+		DISPLAY "NO PRIOR CONTROL TOTAL - ESTABLISHING BASELINE"
+	ELSE
+		DISPLAY "PRIOR RECORD COUNT   : " WS-PriorCount
+		DISPLAY "PRIOR ID CHECKSUM    : " WS-PriorChecksum
+		IF WS-CurrentCount < WS-PriorCount
+			DISPLAY "** WARNING: RECORD COUNT SHRANK - REVIEW REQUIRED **"
+		ELSE
+			IF WS-CurrentCount = WS-PriorCount
+			AND WS-CurrentChecksum NOT = WS-PriorChecksum
+				DISPLAY "** WARNING: CHECKSUM CHANGED WITH NO COUNT "
+					"CHANGE - REVIEW REQUIRED **"
+			ELSE
+				IF WS-CurrentCount > WS-PriorCount
+					SUBTRACT WS-PriorCount FROM WS-CurrentCount
+						GIVING WS-GrowthAmount
+					MULTIPLY WS-PriorCount BY WS-GrowthThreshold
+						GIVING WS-GrowthLimit
+					DIVIDE WS-GrowthLimit BY 100
+						GIVING WS-GrowthLimit
+					IF WS-PriorCount = ZERO
+					OR WS-GrowthAmount > WS-GrowthLimit
+						DISPLAY "** WARNING: RECORD COUNT GREW BY "
+							WS-GrowthAmount " - UNEXPLAINED JUMP, "
+							"REVIEW REQUIRED **"
+					ELSE
+						DISPLAY "RECORD COUNT GREW - NO ACTION NEEDED"
+					END-IF
+				ELSE
+					DISPLAY "TOTALS MATCH PRIOR RUN"
+				END-IF
+			END-IF
+		END-IF
+	END-IF.
+3000-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 4000-WRITE-CONTROL - CARRY TODAY'S TOTALS FORWARD AS THE NEXT
+*>                     RUN'S CONTROL TOTAL.
+*>----------------------------------------------------------------
+4000-WRITE-CONTROL.
+	OPEN OUTPUT ControlFile.
+	MOVE WS-CurrentCount TO CTL-Count.
+	MOVE WS-CurrentChecksum TO CTL-Checksum.
+	WRITE ControlRecord.
+	CLOSE ControlFile.
+4000-EXIT.
+	EXIT.
