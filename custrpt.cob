@@ -0,0 +1,146 @@
+	>> SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTRPT.
+AUTHOR. Colby Schexnayder.
+INSTALLATION. CUSTOMER RECORDS SYSTEM.
+DATE-WRITTEN. 08/08/2026.
+DATE-COMPILED.
+*>----------------------------------------------------------------
+*> MODIFICATION HISTORY
+*>   08/08/2026  CS  NEW PROGRAM - PAGINATED CUSTOMER LISTING,
+*>                   READS CustomerFile SEQUENTIALLY BY IDNum AND
+*>                   PRINTS ID/FirstName/LastName WITH PAGE BREAKS
+*>                   AND A RECORD COUNT FOOTER.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CustomerFile ASSIGN TO "customer.txt"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS IDNum
+		SHARING WITH ALL OTHER.
+
+	SELECT ReportFile ASSIGN TO "custrpt.txt"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+	COPY "custrec.cpy".
+
+FD ReportFile.
+01 ReportLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-Switches.
+	02 WS-CustEOF PIC X VALUE 'N'.
+		88 CustAtEOF VALUE 'Y'.
+01 WS-Counters.
+	02 WS-LineCount PIC 9(02) VALUE ZERO.
+	02 WS-PageCount PIC 9(03) VALUE ZERO.
+	02 WS-RecordCount PIC 9(06) VALUE ZERO.
+01 WS-LinesPerPage PIC 9(02) VALUE 20.
+01 WS-RunDate PIC 9(08).
+
+01 WS-HeaderLine1.
+	02 FILLER PIC X(10) VALUE "CUSTOMER L".
+	02 FILLER PIC X(23) VALUE "ISTING REPORT         ".
+	02 FILLER PIC X(06) VALUE "PAGE: ".
+	02 HDR-Page PIC ZZ9.
+01 WS-HeaderLine2.
+	02 FILLER PIC X(09) VALUE "RUN DATE:".
+	02 HDR-Date PIC 9(08).
+01 WS-HeaderLine3.
+	02 FILLER PIC X(10) VALUE "ID".
+	02 FILLER PIC X(20) VALUE "FIRST NAME".
+	02 FILLER PIC X(20) VALUE "LAST NAME".
+01 WS-DetailLine.
+	02 DTL-ID PIC ZZZZZ9.
+	02 FILLER PIC X(04) VALUE SPACES.
+	02 DTL-FirstName PIC X(15).
+	02 FILLER PIC X(05) VALUE SPACES.
+	02 DTL-LastName PIC X(15).
+01 WS-FooterLine.
+	02 FILLER PIC X(16) VALUE "TOTAL RECORDS: ".
+	02 FTR-Count PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+	PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+	PERFORM 2000-PROCESS-ONE-CUSTOMER THRU 2000-EXIT
+		UNTIL CustAtEOF.
+	PERFORM 3000-FINISH THRU 3000-EXIT.
+	STOP RUN.
+
+*>----------------------------------------------------------------
+*> 1000-INITIALIZE - OPEN FILES, PICK UP THE RUN DATE, AND PRINT
+*>                  THE FIRST PAGE HEADING.
+*>----------------------------------------------------------------
+1000-INITIALIZE.
+	OPEN INPUT CustomerFile.
+	OPEN OUTPUT ReportFile.
+	ACCEPT WS-RunDate FROM DATE YYYYMMDD.
+	PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+	IF NOT CustAtEOF
+		PERFORM 2200-PRINT-HEADING THRU 2200-EXIT
+	END-IF.
+1000-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 2000-PROCESS-ONE-CUSTOMER - PRINT A DETAIL LINE, BREAK THE PAGE
+*>                            WHEN IT FILLS UP, AND READ AHEAD.
+*>----------------------------------------------------------------
+2000-PROCESS-ONE-CUSTOMER.
+	IF WS-LineCount >= WS-LinesPerPage
+		PERFORM 2200-PRINT-HEADING THRU 2200-EXIT
+	END-IF.
+	MOVE IDNum TO DTL-ID.
+	MOVE FirstName TO DTL-FirstName.
+	MOVE LastName TO DTL-LastName.
+	WRITE ReportLine FROM WS-DetailLine.
+	ADD 1 TO WS-LineCount.
+	ADD 1 TO WS-RecordCount.
+	PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+2000-EXIT.
+	EXIT.
+
+2100-READ-CUSTOMER.
+	READ CustomerFile NEXT RECORD
+		AT END MOVE 'Y' TO WS-CustEOF
+	END-READ.
+2100-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 2200-PRINT-HEADING - START A NEW PAGE: BLANK LINE, TITLE/PAGE
+*>                     NUMBER, RUN DATE, AND COLUMN HEADINGS.
+*>----------------------------------------------------------------
+2200-PRINT-HEADING.
+	ADD 1 TO WS-PageCount.
+	MOVE ZERO TO WS-LineCount.
+	MOVE WS-PageCount TO HDR-Page.
+	MOVE WS-RunDate TO HDR-Date.
+	IF WS-PageCount > 1
+		WRITE ReportLine FROM SPACES
+	END-IF.
+	WRITE ReportLine FROM WS-HeaderLine1.
+	WRITE ReportLine FROM WS-HeaderLine2.
+	WRITE ReportLine FROM SPACES.
+	WRITE ReportLine FROM WS-HeaderLine3.
+	WRITE ReportLine FROM SPACES.
+2200-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 3000-FINISH - PRINT THE RECORD COUNT FOOTER AND CLOSE UP.
+*>----------------------------------------------------------------
+3000-FINISH.
+	MOVE WS-RecordCount TO FTR-Count.
+	WRITE ReportLine FROM SPACES.
+	WRITE ReportLine FROM WS-FooterLine.
+	CLOSE CustomerFile.
+	CLOSE ReportFile.
+3000-EXIT.
+	EXIT.
