@@ -0,0 +1,223 @@
+	>> SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTLOAD.
+AUTHOR. Colby Schexnayder.
+INSTALLATION. CUSTOMER RECORDS SYSTEM.
+DATE-WRITTEN. 08/08/2026.
+DATE-COMPILED.
+*>----------------------------------------------------------------
+*> MODIFICATION HISTORY
+*>   08/08/2026  CS  NEW PROGRAM - BATCH LOAD OF A Customer.dat
+*>                   EXTRACT (SEE coboltut12) INTO THE INDEXED
+*>                   CustomerFile MASTER, SO NEW-CUSTOMER FEEDS
+*>                   DON'T HAVE TO BE KEYED IN THROUGH AddCust.
+*>   08/08/2026  CS  ADDED CHECKPOINT/RESTART: PROGRESS IS SAVED
+*>                   TO custload.ckp EVERY WS-CheckpointInterval
+*>                   RECORDS, AND AN ABENDED RUN RESUMES BY
+*>                   SKIPPING THE RECORDS ALREADY LOADED INSTEAD
+*>                   OF REPLAYING THE WHOLE FEED.
+*>   08/09/2026  CS  custload.ckp CARRIED NO IDENTITY OF ITS OWN -
+*>                   POINTING THE JOB AT A DIFFERENT Customer.dat
+*>                   FEED (OR A FRESH ONE STARTING OVER AT RECORD 1)
+*>                   WOULD SKIP THAT MANY RECORDS OF THE NEW FEED
+*>                   WITHOUT LOADING THEM.  THE CHECKPOINT NOW ALSO
+*>                   CARRIES THE FIRST RECORD'S ID FROM THE RUN THAT
+*>                   WROTE IT; A RESTART WHOSE FEED DOESN'T OPEN ON
+*>                   THAT SAME ID IGNORES THE SAVED RESTART POINT
+*>                   AND LOADS FROM THE BEGINNING INSTEAD OF
+*>                   TRUSTING A CHECKPOINT THAT BELONGS TO SOME
+*>                   OTHER FEED.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT InputFile ASSIGN TO "Customer.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	SELECT CustomerFile ASSIGN TO "customer.txt"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS IDNum
+		ALTERNATE RECORD KEY IS NameKey WITH DUPLICATES
+		SHARING WITH ALL OTHER.
+
+	SELECT CheckpointFile ASSIGN TO "custload.ckp"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CkpStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD InputFile.
+01 InputRecord.
+	02 InIDNum PIC 9(05).
+	02 InFirstName PIC X(15).
+	02 InLastName PIC X(15).
+
+FD CustomerFile.
+	COPY "custrec.cpy".
+
+FD CheckpointFile.
+01 CheckpointRecord.
+	02 CKP-RecsRead PIC 9(06).
+	02 CKP-FeedFirstID PIC 9(05).
+
+WORKING-STORAGE SECTION.
+01 WS-CkpStatus PIC X(02).
+01 WS-Switches.
+	02 WS-InputEOF PIC X VALUE 'N'.
+		88 InputAtEOF VALUE 'Y'.
+01 WS-Counters.
+	02 WS-RecsRead PIC 9(06) VALUE ZERO.
+	02 WS-RecsLoaded PIC 9(06) VALUE ZERO.
+	02 WS-RecsSkipped PIC 9(06) VALUE ZERO.
+01 WS-RestartPoint PIC 9(06) VALUE ZERO.
+01 WS-CheckpointInterval PIC 9(04) VALUE 50.
+01 WS-CkpQuotient PIC 9(06).
+01 WS-CkpRemainder PIC 9(04).
+01 WS-TotalRead PIC 9(06).
+01 WS-FeedFirstID PIC 9(05) VALUE ZERO.
+01 WS-CkpFeedFirstID PIC 9(05) VALUE ZERO.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+	PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+	PERFORM 2000-LOAD-ONE-RECORD THRU 2000-EXIT
+		UNTIL InputAtEOF.
+	PERFORM 3000-FINISH THRU 3000-EXIT.
+	STOP RUN.
+
+*>----------------------------------------------------------------
+*> 1000-INITIALIZE - OPEN THE EXTRACT FOR INPUT AND THE EXISTING
+*>                  MASTER FOR UPDATE, PICK UP ANY CHECKPOINT FROM
+*>                  A PRIOR RUN, AND SKIP PAST THE RECORDS THAT
+*>                  ALREADY MADE IT INTO THE MASTER.
+*>----------------------------------------------------------------
+1000-INITIALIZE.
+	OPEN INPUT InputFile.
+	OPEN I-O CustomerFile.
+	PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+	PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+	IF NOT InputAtEOF
+		MOVE InIDNum TO WS-FeedFirstID
+	END-IF.
+	PERFORM 1150-CHECK-FEED-IDENTITY THRU 1150-EXIT.
+	PERFORM 1200-SKIP-ONE-RECORD THRU 1200-EXIT
+		UNTIL InputAtEOF OR WS-RecsRead > WS-RestartPoint.
+1000-EXIT.
+	EXIT.
+
+1100-READ-CHECKPOINT.
+	OPEN INPUT CheckpointFile.
+	IF WS-CkpStatus = "00"
+		READ CheckpointFile
+			AT END MOVE ZERO TO WS-RestartPoint
+			NOT AT END
+				MOVE CKP-RecsRead TO WS-RestartPoint
+				MOVE CKP-FeedFirstID TO WS-CkpFeedFirstID
+		END-READ
+		CLOSE CheckpointFile
+	ELSE
+		MOVE ZERO TO WS-RestartPoint
+	END-IF.
+	IF WS-RestartPoint > ZERO
+		DISPLAY "RESUMING AFTER CHECKPOINT AT RECORD " WS-RestartPoint
+	END-IF.
+1100-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 1150-CHECK-FEED-IDENTITY - A SAVED CHECKPOINT ONLY MEANS ANYTHING
+*>                           AGAINST THE SAME FEED THAT WROTE IT.
+*>                           IF THIS RUN'S Customer.dat OPENS ON A
+*>                           DIFFERENT FIRST RECORD, THE CHECKPOINT
+*>                           IS FOR SOME OTHER FEED - IGNORE IT AND
+*>                           LOAD FROM THE BEGINNING RATHER THAN
+*>                           SKIPPING RECORDS THAT WERE NEVER LOADED.
+*>----------------------------------------------------------------
+1150-CHECK-FEED-IDENTITY.
+	IF WS-RestartPoint > ZERO
+	AND WS-FeedFirstID NOT = WS-CkpFeedFirstID
+		DISPLAY "CHECKPOINT DOES NOT MATCH THIS INPUT FEED - "
+			"IGNORING SAVED RESTART POINT"
+		MOVE ZERO TO WS-RestartPoint
+	END-IF.
+1150-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 1200-SKIP-ONE-RECORD - THE RECORD IS ALREADY IN CustomerFile
+*>                       FROM A PRIOR RUN, SO JUST READ PAST IT.
+*>----------------------------------------------------------------
+1200-SKIP-ONE-RECORD.
+	PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+1200-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 2000-LOAD-ONE-RECORD - MAP THE EXTRACT RECORD ONTO THE MASTER
+*>                       LAYOUT, DEFAULT THE NEW FIELDS, AND
+*>                       WRITE IT.  A DUPLICATE ID IS SKIPPED,
+*>                       NOT FATAL, SO THE REST OF THE FEED STILL
+*>                       LOADS.
+*>----------------------------------------------------------------
+2000-LOAD-ONE-RECORD.
+	MOVE InIDNum TO IDNum.
+	MOVE InFirstName TO FirstName.
+	MOVE InLastName TO LastName.
+	MOVE SPACES TO Street City State Zip Phone.
+	SET CustActive TO TRUE.
+	WRITE CustomerData
+		INVALID KEY
+			DISPLAY "DUPLICATE ID, SKIPPED: " IDNum
+			ADD 1 TO WS-RecsSkipped
+		NOT INVALID KEY
+			ADD 1 TO WS-RecsLoaded
+	END-WRITE.
+	DIVIDE WS-RecsRead BY WS-CheckpointInterval
+		GIVING WS-CkpQuotient REMAINDER WS-CkpRemainder.
+	IF WS-CkpRemainder = ZERO
+		PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+	END-IF.
+	PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+2000-EXIT.
+	EXIT.
+
+2100-READ-INPUT.
+	READ InputFile
+		AT END MOVE 'Y' TO WS-InputEOF
+	END-READ.
+	IF NOT InputAtEOF
+		ADD 1 TO WS-RecsRead
+	END-IF.
+2100-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 3000-FINISH - THE WHOLE FEED MADE IT IN, SO CLEAR THE
+*>              CHECKPOINT, CLOSE UP, AND REPORT WHAT WAS LOADED.
+*>----------------------------------------------------------------
+3000-FINISH.
+	ADD WS-RecsLoaded WS-RecsSkipped GIVING WS-TotalRead.
+	MOVE ZERO TO WS-RecsRead.
+	PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT.
+	CLOSE InputFile.
+	CLOSE CustomerFile.
+	DISPLAY "RECORDS READ    : " WS-TotalRead.
+	DISPLAY "RECORDS LOADED  : " WS-RecsLoaded.
+	DISPLAY "RECORDS SKIPPED : " WS-RecsSkipped.
+3000-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 4000-WRITE-CHECKPOINT - SAVE HOW FAR INTO THE FEED WE'VE GOTTEN
+*>                        SO A RESTART DOESN'T REPLAY RECORDS THAT
+*>                        ARE ALREADY IN THE MASTER.
+*>----------------------------------------------------------------
+4000-WRITE-CHECKPOINT.
+	OPEN OUTPUT CheckpointFile.
+	MOVE WS-RecsRead TO CKP-RecsRead.
+	MOVE WS-FeedFirstID TO CKP-FeedFirstID.
+	WRITE CheckpointRecord.
+	CLOSE CheckpointFile.
+4000-EXIT.
+	EXIT.
