@@ -0,0 +1,30 @@
+      *>---------------------------------------------------------------
+      *> custhist.cpy
+      *> Record layout for custhist.txt, the customer change-history
+      *> file.  UpdateCust in coboltut16 writes one of these for every
+      *> customer it's about to REWRITE, carrying the pre-change
+      *> values forward keyed by IDNum and the effective date/time of
+      *> the change, so "what did this record look like last month"
+      *> can be answered later.
+      *>
+      *>   08/2026 - Added Hist-Seq as a tiebreaker on HistKey.  Two
+      *>             updates to the same IDNum in the same hundredth
+      *>             of a second (reachable from BatchMode, see
+      *>             coboltut16) would otherwise collide on EffDate/
+      *>             EffTime alone and the second WRITE would be
+      *>             silently rejected as a duplicate key.
+      *>---------------------------------------------------------------
+      01 HistoryData.
+          02 HistKey.
+              03 Hist-IDNum PIC 9(06).
+              03 Hist-EffDate PIC 9(08).
+              03 Hist-EffTime PIC 9(08).
+              03 Hist-Seq PIC 9(04).
+          02 Hist-FirstName PIC X(15).
+          02 Hist-LastName PIC X(15).
+          02 Hist-Street PIC X(20).
+          02 Hist-City PIC X(15).
+          02 Hist-State PIC X(02).
+          02 Hist-Zip PIC X(10).
+          02 Hist-Phone PIC X(12).
+          02 Hist-Status PIC X(01).
