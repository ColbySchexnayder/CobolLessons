@@ -0,0 +1,12 @@
+      *>---------------------------------------------------------------
+      *> oldcust.cpy
+      *> Record layout of customer.txt as it was built by the original
+      *> coboltut16 (IDNum PIC 99).  Kept only so CUSTMIG can read a
+      *> pre-existing master one last time and carry it forward onto
+      *> the widened key in custrec.cpy.  Do not COPY this into any
+      *> new program - it exists purely for the one-time conversion.
+      *>---------------------------------------------------------------
+      01 OldCustomerData.
+          02 OldIDNum PIC 99.
+          02 OldFirstName PIC X(15).
+          02 OldLastName PIC X(15).
