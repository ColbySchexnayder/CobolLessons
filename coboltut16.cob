@@ -6,44 +6,123 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 	SELECT CustomerFile ASSIGN TO "customer.txt"
 		ORGANIZATION IS INDEXED
-		ACCESS MODE IS RANDOM
-		RECORD KEY IS IDNum.
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS IDNum
+		ALTERNATE RECORD KEY IS NameKey WITH DUPLICATES
+		LOCK MODE IS MANUAL
+		SHARING WITH ALL OTHER.
+
+	SELECT AuditFile ASSIGN TO "audit.log"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	SELECT HistoryFile ASSIGN TO "custhist.txt"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS HistKey.
+
+	SELECT TransactionFile ASSIGN TO "custtran.txt"
+		ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-01 CustomerData.
-	02 IDNum PIC 99.
-	02 FirstName PIC X(15).
-	02 LastName PIC X(15).
-	
+	COPY "custrec.cpy".
+
+FD AuditFile.
+01 AuditLine PIC X(222).
+
+FD HistoryFile.
+	COPY "custhist.cpy".
+
+FD TransactionFile.
+	COPY "custtran.cpy".
+
 WORKING-STORAGE SECTION.
 01 Choice PIC 9.
 01 StayOpen PIC X VALUE 'Y'.
 01 CustExists PIC X.
+01 EndOfFile PIC X.
+01 WS-SearchKey PIC X(30).
+
+01 WS-AuditEntry.
+	02 AU-Timestamp PIC X(26).
+	02 AU-Action PIC X(10).
+	02 AU-ID PIC 9(06).
+	02 AU-Before.
+		03 AU-BeforeFirst PIC X(15).
+		03 AU-BeforeLast PIC X(15).
+		03 AU-BeforeStreet PIC X(20).
+		03 AU-BeforeCity PIC X(15).
+		03 AU-BeforeState PIC X(02).
+		03 AU-BeforeZip PIC X(10).
+		03 AU-BeforePhone PIC X(12).
+		03 AU-BeforeStatus PIC X(01).
+	02 AU-After.
+		03 AU-AfterFirst PIC X(15).
+		03 AU-AfterLast PIC X(15).
+		03 AU-AfterStreet PIC X(20).
+		03 AU-AfterCity PIC X(15).
+		03 AU-AfterState PIC X(02).
+		03 AU-AfterZip PIC X(10).
+		03 AU-AfterPhone PIC X(12).
+		03 AU-AfterStatus PIC X(01).
+
+01 WS-Now.
+	02 WS-NowDate PIC 9(08).
+	02 WS-NowTime PIC 9(08).
+
+01 WS-HistSeq PIC 9(04) VALUE ZERO.
+
+01 WS-RunMode PIC X(05).
+
+01 WS-TranEOF PIC X VALUE 'N'.
+	88 TranAtEOF VALUE 'Y'.
+
+01 WS-BatchCounters.
+	02 WS-BatchRead PIC 9(06) VALUE ZERO.
+	02 WS-BatchAdded PIC 9(06) VALUE ZERO.
+	02 WS-BatchUpdated PIC 9(06) VALUE ZERO.
+	02 WS-BatchDeleted PIC 9(06) VALUE ZERO.
+	02 WS-BatchReactivated PIC 9(06) VALUE ZERO.
+	02 WS-BatchRejected PIC 9(06) VALUE ZERO.
 
 PROCEDURE DIVISION.
 StartPara.
 	OPEN I-O CustomerFile.
-	PERFORM UNTIL StayOpen = 'N'
-		DISPLAY " "
-		DISPLAY "CUSTOMER RECORDS"
-		DISPLAY "1 : Add Customer"
-		DISPLAY "2 : Delete Customer"
-		DISPLAY "3 : Update Customer"
-		DISPLAY "4 : Get Customer"
-		DISPLAY "0 : Quit"
-		DISPLAY ": " WITH NO ADVANCING
-		ACCEPT Choice
-		EVALUATE Choice
-			WHEN 1 PERFORM AddCust
-			WHEN 2 PERFORM DeleteCust
-			WHEN 3 PERFORM UpdateCust
-			WHEN 4 PERFORM GetCust
-			WHEN OTHER MOVE 'N' TO StayOpen
-		END-EVALUATE
-	END-PERFORM.
+	OPEN EXTEND AuditFile.
+	OPEN I-O HistoryFile.
+	ACCEPT WS-RunMode FROM COMMAND-LINE.
+	IF WS-RunMode = "BATCH"
+		PERFORM BatchMode THRU BatchMode-EXIT
+	ELSE
+		PERFORM UNTIL StayOpen = 'N'
+			DISPLAY " "
+			DISPLAY "CUSTOMER RECORDS"
+			DISPLAY "1 : Add Customer"
+			DISPLAY "2 : Delete Customer"
+			DISPLAY "3 : Update Customer"
+			DISPLAY "4 : Get Customer"
+			DISPLAY "5 : Browse All Customers"
+			DISPLAY "6 : Reactivate Customer"
+			DISPLAY "7 : Find Customer by Name"
+			DISPLAY "0 : Quit"
+			DISPLAY ": " WITH NO ADVANCING
+			ACCEPT Choice
+			EVALUATE Choice
+				WHEN 1 PERFORM AddCust
+				WHEN 2 PERFORM DeleteCust
+				WHEN 3 PERFORM UpdateCust
+				WHEN 4 PERFORM GetCust
+				WHEN 5 PERFORM BrowseCust
+				WHEN 6 PERFORM ReactivateCust
+				WHEN 7 PERFORM FindByName
+				WHEN OTHER MOVE 'N' TO StayOpen
+			END-EVALUATE
+		END-PERFORM
+	END-IF.
 
 	CLOSE CustomerFile.
+	CLOSE AuditFile.
+	CLOSE HistoryFile.
 
 	STOP RUN.
 
@@ -55,39 +134,177 @@ AddCust.
 	ACCEPT FirstName.
 	DISPLAY "ENTER LastName : " WITH NO ADVANCING.
 	ACCEPT LastName.
+	DISPLAY "ENTER Street : " WITH NO ADVANCING.
+	ACCEPT Street.
+	DISPLAY "ENTER City : " WITH NO ADVANCING.
+	ACCEPT City.
+	DISPLAY "ENTER State : " WITH NO ADVANCING.
+	ACCEPT State.
+	DISPLAY "ENTER Zip : " WITH NO ADVANCING.
+	ACCEPT Zip.
+	DISPLAY "ENTER Phone : " WITH NO ADVANCING.
+	ACCEPT Phone.
+	SET CustActive TO TRUE.
 	DISPLAY " ".
-	WRITE CustomerData
-		INVALID KEY DISPLAY "ID Taken"
-	END-WRITE.
-	
+	IF IDNum = ZERO
+		DISPLAY "Rejected: ID Must Be Greater Than Zero"
+	ELSE IF FirstName = SPACES
+		DISPLAY "Rejected: First Name Cannot Be Blank"
+	ELSE IF LastName = SPACES
+		DISPLAY "Rejected: Last Name Cannot Be Blank"
+	ELSE
+		WRITE CustomerData
+			INVALID KEY DISPLAY "ID Taken"
+			NOT INVALID KEY
+				MOVE "ADD" TO AU-Action
+				MOVE SPACES TO AU-Before
+				MOVE FirstName TO AU-AfterFirst
+				MOVE LastName TO AU-AfterLast
+				MOVE Street TO AU-AfterStreet
+				MOVE City TO AU-AfterCity
+				MOVE State TO AU-AfterState
+				MOVE Zip TO AU-AfterZip
+				MOVE Phone TO AU-AfterPhone
+				MOVE CustStatus TO AU-AfterStatus
+				PERFORM WriteAudit
+		END-WRITE
+	END-IF.
+
 DeleteCust.
+	MOVE 'Y' TO CustExists.
 	DISPLAY " "
 	DISPLAY "Enter ID to Delete : " WITH NO ADVANCING.
 	ACCEPT IDNum.
-	DELETE CustomerFile
-		INVALID KEY DISPLAY "Key Doesn't Exist"
-	END-DELETE.
-	
+	READ CustomerFile WITH LOCK
+		INVALID KEY MOVE 'N' TO CustExists
+	END-READ.
+	IF CustExists = 'N'
+		DISPLAY "Key Doesn't Exist"
+	ELSE
+		IF CustInactive
+			DISPLAY "Customer Is Already Inactive"
+			UNLOCK CustomerFile
+		ELSE
+			MOVE FirstName TO AU-BeforeFirst
+			MOVE LastName TO AU-BeforeLast
+			MOVE Street TO AU-BeforeStreet
+			MOVE City TO AU-BeforeCity
+			MOVE State TO AU-BeforeState
+			MOVE Zip TO AU-BeforeZip
+			MOVE Phone TO AU-BeforePhone
+			MOVE CustStatus TO AU-BeforeStatus
+			SET CustInactive TO TRUE
+			REWRITE CustomerData
+				INVALID KEY DISPLAY "Customer Not Deleted"
+				NOT INVALID KEY
+					MOVE "DELETE" TO AU-Action
+					MOVE FirstName TO AU-AfterFirst
+					MOVE LastName TO AU-AfterLast
+					MOVE Street TO AU-AfterStreet
+					MOVE City TO AU-AfterCity
+					MOVE State TO AU-AfterState
+					MOVE Zip TO AU-AfterZip
+					MOVE Phone TO AU-AfterPhone
+					MOVE CustStatus TO AU-AfterStatus
+					PERFORM WriteAudit
+			END-REWRITE
+			UNLOCK CustomerFile
+		END-IF
+	END-IF.
+
+ReactivateCust.
+	MOVE 'Y' TO CustExists.
+	DISPLAY " ".
+	DISPLAY "Enter ID to Reactivate : " WITH NO ADVANCING.
+	ACCEPT IDNum.
+	READ CustomerFile WITH LOCK
+		INVALID KEY MOVE 'N' TO CustExists
+	END-READ.
+	IF CustExists = 'N'
+		DISPLAY "Key Doesn't Exist"
+	ELSE
+		IF CustActive
+			DISPLAY "Customer Is Already Active"
+			UNLOCK CustomerFile
+		ELSE
+			MOVE FirstName TO AU-BeforeFirst
+			MOVE LastName TO AU-BeforeLast
+			MOVE Street TO AU-BeforeStreet
+			MOVE City TO AU-BeforeCity
+			MOVE State TO AU-BeforeState
+			MOVE Zip TO AU-BeforeZip
+			MOVE Phone TO AU-BeforePhone
+			MOVE CustStatus TO AU-BeforeStatus
+			SET CustActive TO TRUE
+			REWRITE CustomerData
+				INVALID KEY DISPLAY "Customer Not Reactivated"
+				NOT INVALID KEY
+					MOVE "REACTIVATE" TO AU-Action
+					MOVE FirstName TO AU-AfterFirst
+					MOVE LastName TO AU-AfterLast
+					MOVE Street TO AU-AfterStreet
+					MOVE City TO AU-AfterCity
+					MOVE State TO AU-AfterState
+					MOVE Zip TO AU-AfterZip
+					MOVE Phone TO AU-AfterPhone
+					MOVE CustStatus TO AU-AfterStatus
+					PERFORM WriteAudit
+			END-REWRITE
+			UNLOCK CustomerFile
+		END-IF
+	END-IF.
+
 UpdateCust.
 	MOVE 'Y' TO CustExists.
 	DISPLAY " ".
 	DISPLAY "Enter an ID to Update : " WITH NO ADVANCING.
 	ACCEPT IDNum.
-	READ CustomerFile
+	READ CustomerFile WITH LOCK
 		INVALID KEY MOVE 'N' TO CustExists
 	END-READ.
 	IF CustExists = 'N'
 		DISPLAY "Customer doesn't exist"
 	ELSE
+		MOVE FirstName TO AU-BeforeFirst
+		MOVE LastName TO AU-BeforeLast
+		MOVE Street TO AU-BeforeStreet
+		MOVE City TO AU-BeforeCity
+		MOVE State TO AU-BeforeState
+		MOVE Zip TO AU-BeforeZip
+		MOVE Phone TO AU-BeforePhone
+		MOVE CustStatus TO AU-BeforeStatus
+		PERFORM WriteHistory
 		DISPLAY "Enter the new first name : " WITH NO ADVANCING
 		ACCEPT FirstName
 		DISPLAY "Enter then new last name : " WITH NO ADVANCING
 		ACCEPT LastName
+		DISPLAY "Enter the new street : " WITH NO ADVANCING
+		ACCEPT Street
+		DISPLAY "Enter the new city : " WITH NO ADVANCING
+		ACCEPT City
+		DISPLAY "Enter the new state : " WITH NO ADVANCING
+		ACCEPT State
+		DISPLAY "Enter the new zip : " WITH NO ADVANCING
+		ACCEPT Zip
+		DISPLAY "Enter the new phone : " WITH NO ADVANCING
+		ACCEPT Phone
+		REWRITE CustomerData
+			INVALID KEY DISPLAY "Customer Not Updated"
+			NOT INVALID KEY
+				MOVE "UPDATE" TO AU-Action
+				MOVE FirstName TO AU-AfterFirst
+				MOVE LastName TO AU-AfterLast
+				MOVE Street TO AU-AfterStreet
+				MOVE City TO AU-AfterCity
+				MOVE State TO AU-AfterState
+				MOVE Zip TO AU-AfterZip
+				MOVE Phone TO AU-AfterPhone
+				MOVE CustStatus TO AU-AfterStatus
+				PERFORM WriteAudit
+		END-REWRITE
+		UNLOCK CustomerFile
 	END-IF.
-	REWRITE CustomerData
-		INVALID KEY DISPLAY "Customer Not Updated"
-	END-REWRITE.
-	
+
 GetCust.
 	MOVE 'Y' TO CustExists.
 	DISPLAY " ".
@@ -96,12 +313,312 @@ GetCust.
 	READ CustomerFile
 		INVALID KEY MOVE 'N' TO CustExists
 	END-READ.
-	
+
 	IF CustExists = 'N'
 		DISPLAY "Customer does not exist"
 	ELSE
 		DISPLAY "ID: " IDNum
 		DISPLAY "First Name: " FirstName
 		DISPLAY "Last Name: " LastName
+		DISPLAY "Street: " Street
+		DISPLAY "City: " City
+		DISPLAY "State: " State
+		DISPLAY "Zip: " Zip
+		DISPLAY "Phone: " Phone
+		DISPLAY "Status: " CustStatus
+		MOVE "GET" TO AU-Action
+		MOVE FirstName TO AU-BeforeFirst AU-AfterFirst
+		MOVE LastName TO AU-BeforeLast AU-AfterLast
+		MOVE Street TO AU-BeforeStreet AU-AfterStreet
+		MOVE City TO AU-BeforeCity AU-AfterCity
+		MOVE State TO AU-BeforeState AU-AfterState
+		MOVE Zip TO AU-BeforeZip AU-AfterZip
+		MOVE Phone TO AU-BeforePhone AU-AfterPhone
+		MOVE CustStatus TO AU-BeforeStatus AU-AfterStatus
+		PERFORM WriteAudit
 	END-IF.
-	
\ No newline at end of file
+
+BrowseCust.
+	MOVE 'N' TO EndOfFile.
+	MOVE ZERO TO IDNum.
+	DISPLAY " ".
+	DISPLAY "ALL CUSTOMERS".
+	START CustomerFile KEY IS NOT LESS THAN IDNum
+		INVALID KEY MOVE 'Y' TO EndOfFile
+	END-START.
+	PERFORM UNTIL EndOfFile = 'Y'
+		READ CustomerFile NEXT RECORD
+			AT END MOVE 'Y' TO EndOfFile
+		END-READ
+		IF EndOfFile = 'N'
+			DISPLAY "ID: " IDNum " First Name: " FirstName
+				" Last Name: " LastName
+		END-IF
+	END-PERFORM.
+
+FindByName.
+	MOVE 'N' TO EndOfFile.
+	DISPLAY " ".
+	DISPLAY "Enter First Name to search : " WITH NO ADVANCING.
+	ACCEPT FirstName.
+	DISPLAY "Enter Last Name to search : " WITH NO ADVANCING.
+	ACCEPT LastName.
+	MOVE NameKey TO WS-SearchKey.
+	START CustomerFile KEY IS EQUAL TO NameKey
+		INVALID KEY
+			DISPLAY "No Customer Found With That Name"
+			MOVE 'Y' TO EndOfFile
+	END-START.
+	PERFORM UNTIL EndOfFile = 'Y'
+		READ CustomerFile NEXT RECORD
+			AT END MOVE 'Y' TO EndOfFile
+		END-READ
+		IF EndOfFile = 'N'
+			IF NameKey NOT = WS-SearchKey
+				MOVE 'Y' TO EndOfFile
+			ELSE
+				DISPLAY "ID: " IDNum " First Name: " FirstName
+					" Last Name: " LastName " Status: " CustStatus
+			END-IF
+		END-IF
+	END-PERFORM.
+
+BatchMode.
+	MOVE ZERO TO WS-BatchRead WS-BatchAdded WS-BatchUpdated
+		WS-BatchDeleted WS-BatchReactivated WS-BatchRejected.
+	OPEN INPUT TransactionFile.
+	PERFORM BatchReadTran THRU BatchReadTran-EXIT.
+	PERFORM UNTIL TranAtEOF
+		ADD 1 TO WS-BatchRead
+		EVALUATE Tran-Code
+			WHEN 'A' PERFORM BatchAdd
+			WHEN 'U' PERFORM BatchUpdate
+			WHEN 'D' PERFORM BatchDelete
+			WHEN 'R' PERFORM BatchReactivate
+			WHEN OTHER
+				DISPLAY "UNKNOWN TRANSACTION CODE, SKIPPED: " Tran-Code
+				ADD 1 TO WS-BatchRejected
+		END-EVALUATE
+		PERFORM BatchReadTran THRU BatchReadTran-EXIT
+	END-PERFORM.
+	CLOSE TransactionFile.
+	DISPLAY " ".
+	DISPLAY "BATCH CUSTOMER MAINTENANCE COMPLETE".
+	DISPLAY "TRANSACTIONS READ        : " WS-BatchRead.
+	DISPLAY "ADDS APPLIED             : " WS-BatchAdded.
+	DISPLAY "UPDATES APPLIED          : " WS-BatchUpdated.
+	DISPLAY "DELETES APPLIED          : " WS-BatchDeleted.
+	DISPLAY "REACTIVATIONS APPLIED    : " WS-BatchReactivated.
+	DISPLAY "TRANSACTIONS REJECTED    : " WS-BatchRejected.
+BatchMode-EXIT.
+	EXIT.
+
+BatchReadTran.
+	READ TransactionFile
+		AT END MOVE 'Y' TO WS-TranEOF
+	END-READ.
+BatchReadTran-EXIT.
+	EXIT.
+
+BatchAdd.
+	MOVE Tran-IDNum TO IDNum.
+	MOVE Tran-FirstName TO FirstName.
+	MOVE Tran-LastName TO LastName.
+	MOVE Tran-Street TO Street.
+	MOVE Tran-City TO City.
+	MOVE Tran-State TO State.
+	MOVE Tran-Zip TO Zip.
+	MOVE Tran-Phone TO Phone.
+	SET CustActive TO TRUE.
+	IF IDNum = ZERO
+		DISPLAY "BATCH ADD REJECTED: ID MUST BE GREATER THAN ZERO"
+		ADD 1 TO WS-BatchRejected
+	ELSE IF FirstName = SPACES
+		DISPLAY "BATCH ADD REJECTED: FIRST NAME CANNOT BE BLANK"
+		ADD 1 TO WS-BatchRejected
+	ELSE IF LastName = SPACES
+		DISPLAY "BATCH ADD REJECTED: LAST NAME CANNOT BE BLANK"
+		ADD 1 TO WS-BatchRejected
+	ELSE
+		WRITE CustomerData
+			INVALID KEY
+				DISPLAY "BATCH ADD REJECTED: ID ALREADY ON FILE " IDNum
+				ADD 1 TO WS-BatchRejected
+			NOT INVALID KEY
+				MOVE "ADD" TO AU-Action
+				MOVE SPACES TO AU-Before
+				MOVE FirstName TO AU-AfterFirst
+				MOVE LastName TO AU-AfterLast
+				MOVE Street TO AU-AfterStreet
+				MOVE City TO AU-AfterCity
+				MOVE State TO AU-AfterState
+				MOVE Zip TO AU-AfterZip
+				MOVE Phone TO AU-AfterPhone
+				MOVE CustStatus TO AU-AfterStatus
+				PERFORM WriteAudit
+				ADD 1 TO WS-BatchAdded
+		END-WRITE
+	END-IF.
+
+BatchUpdate.
+	MOVE 'Y' TO CustExists.
+	MOVE Tran-IDNum TO IDNum.
+	READ CustomerFile WITH LOCK
+		INVALID KEY MOVE 'N' TO CustExists
+	END-READ.
+	IF CustExists = 'N'
+		DISPLAY "BATCH UPDATE REJECTED: ID NOT ON FILE " IDNum
+		ADD 1 TO WS-BatchRejected
+	ELSE
+		MOVE FirstName TO AU-BeforeFirst
+		MOVE LastName TO AU-BeforeLast
+		MOVE Street TO AU-BeforeStreet
+		MOVE City TO AU-BeforeCity
+		MOVE State TO AU-BeforeState
+		MOVE Zip TO AU-BeforeZip
+		MOVE Phone TO AU-BeforePhone
+		MOVE CustStatus TO AU-BeforeStatus
+		PERFORM WriteHistory
+		MOVE Tran-FirstName TO FirstName
+		MOVE Tran-LastName TO LastName
+		MOVE Tran-Street TO Street
+		MOVE Tran-City TO City
+		MOVE Tran-State TO State
+		MOVE Tran-Zip TO Zip
+		MOVE Tran-Phone TO Phone
+		REWRITE CustomerData
+			INVALID KEY
+				DISPLAY "BATCH UPDATE NOT APPLIED: " IDNum
+				ADD 1 TO WS-BatchRejected
+			NOT INVALID KEY
+				MOVE "UPDATE" TO AU-Action
+				MOVE FirstName TO AU-AfterFirst
+				MOVE LastName TO AU-AfterLast
+				MOVE Street TO AU-AfterStreet
+				MOVE City TO AU-AfterCity
+				MOVE State TO AU-AfterState
+				MOVE Zip TO AU-AfterZip
+				MOVE Phone TO AU-AfterPhone
+				MOVE CustStatus TO AU-AfterStatus
+				PERFORM WriteAudit
+				ADD 1 TO WS-BatchUpdated
+		END-REWRITE
+		UNLOCK CustomerFile
+	END-IF.
+
+BatchDelete.
+	MOVE 'Y' TO CustExists.
+	MOVE Tran-IDNum TO IDNum.
+	READ CustomerFile WITH LOCK
+		INVALID KEY MOVE 'N' TO CustExists
+	END-READ.
+	IF CustExists = 'N'
+		DISPLAY "BATCH DELETE REJECTED: ID NOT ON FILE " IDNum
+		ADD 1 TO WS-BatchRejected
+	ELSE
+		IF CustInactive
+			DISPLAY "BATCH DELETE SKIPPED, ALREADY INACTIVE: " IDNum
+			ADD 1 TO WS-BatchRejected
+			UNLOCK CustomerFile
+		ELSE
+			MOVE FirstName TO AU-BeforeFirst
+			MOVE LastName TO AU-BeforeLast
+			MOVE Street TO AU-BeforeStreet
+			MOVE City TO AU-BeforeCity
+			MOVE State TO AU-BeforeState
+			MOVE Zip TO AU-BeforeZip
+			MOVE Phone TO AU-BeforePhone
+			MOVE CustStatus TO AU-BeforeStatus
+			SET CustInactive TO TRUE
+			REWRITE CustomerData
+				INVALID KEY
+					DISPLAY "BATCH DELETE NOT APPLIED: " IDNum
+					ADD 1 TO WS-BatchRejected
+				NOT INVALID KEY
+					MOVE "DELETE" TO AU-Action
+					MOVE FirstName TO AU-AfterFirst
+					MOVE LastName TO AU-AfterLast
+					MOVE Street TO AU-AfterStreet
+					MOVE City TO AU-AfterCity
+					MOVE State TO AU-AfterState
+					MOVE Zip TO AU-AfterZip
+					MOVE Phone TO AU-AfterPhone
+					MOVE CustStatus TO AU-AfterStatus
+					PERFORM WriteAudit
+					ADD 1 TO WS-BatchDeleted
+			END-REWRITE
+			UNLOCK CustomerFile
+		END-IF
+	END-IF.
+
+BatchReactivate.
+	MOVE 'Y' TO CustExists.
+	MOVE Tran-IDNum TO IDNum.
+	READ CustomerFile WITH LOCK
+		INVALID KEY MOVE 'N' TO CustExists
+	END-READ.
+	IF CustExists = 'N'
+		DISPLAY "BATCH REACTIVATE REJECTED: ID NOT ON FILE " IDNum
+		ADD 1 TO WS-BatchRejected
+	ELSE
+		IF CustActive
+			DISPLAY "BATCH REACTIVATE SKIPPED, ALREADY ACTIVE: " IDNum
+			ADD 1 TO WS-BatchRejected
+			UNLOCK CustomerFile
+		ELSE
+			MOVE FirstName TO AU-BeforeFirst
+			MOVE LastName TO AU-BeforeLast
+			MOVE Street TO AU-BeforeStreet
+			MOVE City TO AU-BeforeCity
+			MOVE State TO AU-BeforeState
+			MOVE Zip TO AU-BeforeZip
+			MOVE Phone TO AU-BeforePhone
+			MOVE CustStatus TO AU-BeforeStatus
+			SET CustActive TO TRUE
+			REWRITE CustomerData
+				INVALID KEY
+					DISPLAY "BATCH REACTIVATE NOT APPLIED: " IDNum
+					ADD 1 TO WS-BatchRejected
+				NOT INVALID KEY
+					MOVE "REACTIVATE" TO AU-Action
+					MOVE FirstName TO AU-AfterFirst
+					MOVE LastName TO AU-AfterLast
+					MOVE Street TO AU-AfterStreet
+					MOVE City TO AU-AfterCity
+					MOVE State TO AU-AfterState
+					MOVE Zip TO AU-AfterZip
+					MOVE Phone TO AU-AfterPhone
+					MOVE CustStatus TO AU-AfterStatus
+					PERFORM WriteAudit
+					ADD 1 TO WS-BatchReactivated
+			END-REWRITE
+			UNLOCK CustomerFile
+		END-IF
+	END-IF.
+
+WriteAudit.
+	ACCEPT WS-NowDate FROM DATE YYYYMMDD.
+	ACCEPT WS-NowTime FROM TIME.
+	MOVE SPACES TO AU-Timestamp.
+	STRING WS-NowDate "-" WS-NowTime DELIMITED BY SIZE
+		INTO AU-Timestamp.
+	MOVE IDNum TO AU-ID.
+	WRITE AuditLine FROM WS-AuditEntry.
+
+WriteHistory.
+	MOVE IDNum TO Hist-IDNum.
+	ACCEPT Hist-EffDate FROM DATE YYYYMMDD.
+	ACCEPT Hist-EffTime FROM TIME.
+	ADD 1 TO WS-HistSeq.
+	MOVE WS-HistSeq TO Hist-Seq.
+	MOVE FirstName TO Hist-FirstName.
+	MOVE LastName TO Hist-LastName.
+	MOVE Street TO Hist-Street.
+	MOVE City TO Hist-City.
+	MOVE State TO Hist-State.
+	MOVE Zip TO Hist-Zip.
+	MOVE Phone TO Hist-Phone.
+	MOVE CustStatus TO Hist-Status.
+	WRITE HistoryData
+		INVALID KEY DISPLAY "History Not Recorded For ID: " IDNum
+	END-WRITE.
