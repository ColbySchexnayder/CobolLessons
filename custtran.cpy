@@ -0,0 +1,22 @@
+      *>---------------------------------------------------------------
+      *> custtran.cpy
+      *> Record layout for custtran.txt, the customer maintenance
+      *> transaction file.  Lets coboltut16 be run unattended (see
+      *> BatchMode) instead of keying adds/updates/deletes/
+      *> reactivations in one at a time through the ACCEPT-driven
+      *> menu.  Tran-Code follows the same four actions as the menu:
+      *>   A - Add          (same edits as AddCust)
+      *>   U - Update       (Tran-FirstName etc. replace the old values)
+      *>   D - Delete       (soft-delete; only Tran-Code/Tran-IDNum used)
+      *>   R - Reactivate   (only Tran-Code/Tran-IDNum used)
+      *>---------------------------------------------------------------
+      01 TranRecord.
+          02 Tran-Code PIC X(01).
+          02 Tran-IDNum PIC 9(06).
+          02 Tran-FirstName PIC X(15).
+          02 Tran-LastName PIC X(15).
+          02 Tran-Street PIC X(20).
+          02 Tran-City PIC X(15).
+          02 Tran-State PIC X(02).
+          02 Tran-Zip PIC X(10).
+          02 Tran-Phone PIC X(12).
