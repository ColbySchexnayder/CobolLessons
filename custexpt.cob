@@ -0,0 +1,113 @@
+	>> SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTEXPT.
+AUTHOR. Colby Schexnayder.
+INSTALLATION. CUSTOMER RECORDS SYSTEM.
+DATE-WRITTEN. 08/08/2026.
+DATE-COMPILED.
+*>----------------------------------------------------------------
+*> MODIFICATION HISTORY
+*>   08/08/2026  CS  NEW PROGRAM - NIGHTLY EXPORT OF THE INDEXED
+*>                   CustomerFile MASTER BACK OUT TO THE FLAT
+*>                   CustomerData LAYOUT coboltut12 WRITES, FOR
+*>                   DOWNSTREAM REPORTING/ARCHIVAL JOBS THAT STILL
+*>                   EXPECT A LINE SEQUENTIAL EXTRACT.
+*>   08/08/2026  CS  OutputRecord KEEPS coboltut12'S ORIGINAL
+*>                   5-DIGIT OutIDNum SO Customer.dat STAYS ON
+*>                   THE SAME WIRE FORMAT custload.cob AND
+*>                   coboltut12 BOTH READ/WRITE.  SINCE request
+*>                   000 WIDENED CustomerFile'S KEY PAST 99999,
+*>                   ANY RECORD WHOSE IDNum WON'T FIT IN 5 DIGITS
+*>                   IS FLAGGED AND SKIPPED RATHER THAN LETTING
+*>                   THE HIGH-ORDER DIGIT TRUNCATE SILENTLY.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CustomerFile ASSIGN TO "customer.txt"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS IDNum
+		SHARING WITH ALL OTHER.
+
+	SELECT OutputFile ASSIGN TO "Customer.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+	COPY "custrec.cpy".
+
+FD OutputFile.
+01 OutputRecord.
+	02 OutIDNum PIC 9(05).
+	02 OutFirstName PIC X(15).
+	02 OutLastName PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 WS-Switches.
+	02 WS-CustEOF PIC X VALUE 'N'.
+		88 CustAtEOF VALUE 'Y'.
+01 WS-Counters.
+	02 WS-RecsExported PIC 9(06) VALUE ZERO.
+	02 WS-RecsFlagged PIC 9(06) VALUE ZERO.
+01 WS-MaxFlatID PIC 9(06) VALUE 99999.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+	PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+	PERFORM 2000-EXPORT-ONE-RECORD THRU 2000-EXIT
+		UNTIL CustAtEOF.
+	PERFORM 3000-FINISH THRU 3000-EXIT.
+	STOP RUN.
+
+*>----------------------------------------------------------------
+*> 1000-INITIALIZE - OPEN THE MASTER FOR INPUT AND THE EXTRACT
+*>                  FOR OUTPUT, THEN PRIME THE READ.
+*>----------------------------------------------------------------
+1000-INITIALIZE.
+	OPEN INPUT CustomerFile.
+	OPEN OUTPUT OutputFile.
+	PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+1000-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 2000-EXPORT-ONE-RECORD - MAP THE MASTER RECORD ONTO THE FLAT
+*>                         CustomerData LAYOUT AND WRITE IT.  AN
+*>                         IDNum THAT WON'T FIT IN THE FLAT FILE'S
+*>                         5-DIGIT FIELD IS FLAGGED AND SKIPPED
+*>                         RATHER THAN TRUNCATED ONTO THE WIRE.
+*>----------------------------------------------------------------
+2000-EXPORT-ONE-RECORD.
+	IF IDNum > WS-MaxFlatID
+		DISPLAY "ID TOO LARGE FOR FLAT EXPORT, SKIPPED: " IDNum
+		ADD 1 TO WS-RecsFlagged
+	ELSE
+		MOVE IDNum TO OutIDNum
+		MOVE FirstName TO OutFirstName
+		MOVE LastName TO OutLastName
+		WRITE OutputRecord
+		ADD 1 TO WS-RecsExported
+	END-IF.
+	PERFORM 2100-READ-CUSTOMER THRU 2100-EXIT.
+2000-EXIT.
+	EXIT.
+
+2100-READ-CUSTOMER.
+	READ CustomerFile NEXT RECORD
+		AT END MOVE 'Y' TO WS-CustEOF
+	END-READ.
+2100-EXIT.
+	EXIT.
+
+*>----------------------------------------------------------------
+*> 3000-FINISH - CLOSE UP AND REPORT WHAT WAS EXPORTED.
+*>----------------------------------------------------------------
+3000-FINISH.
+	CLOSE CustomerFile.
+	CLOSE OutputFile.
+	DISPLAY "RECORDS EXPORTED : " WS-RecsExported.
+	DISPLAY "RECORDS FLAGGED  : " WS-RecsFlagged.
+3000-EXIT.
+	EXIT.
