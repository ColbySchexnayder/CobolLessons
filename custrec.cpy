@@ -0,0 +1,35 @@
+      *>---------------------------------------------------------------
+      *> custrec.cpy
+      *> Shared record layout for the customer master (CustomerFile).
+      *> Copied into every program that opens customer.txt so the
+      *> layout only has to change in one place.
+      *>
+      *>   06/2024 - Original 99-record layout (IDNum/FirstName/
+      *>             LastName) lived inline in coboltut16.
+      *>   08/2026 - Pulled the layout out into this copybook and
+      *>             widened IDNum from PIC 99 to PIC 9(06) so the
+      *>             master isn't capped at 99 customers.  See
+      *>             custmig.cob for the one-time conversion of an
+      *>             existing customer.txt built under the old key.
+      *>   08/2026 - Added Street/City/State/Zip/Phone and CustStatus
+      *>             so the master carries the contact/status data
+      *>             that used to live in a separate spreadsheet.
+      *>             CustStatus backs the soft-delete flag - see
+      *>             DeleteCust/ReactivateCust in coboltut16.
+      *>   08/2026 - Grouped FirstName/LastName under NameKey so it
+      *>             can be declared as an ALTERNATE RECORD KEY for
+      *>             name lookups (see FindByName in coboltut16).
+      *>---------------------------------------------------------------
+      01 CustomerData.
+          02 IDNum PIC 9(06).
+          02 NameKey.
+              03 FirstName PIC X(15).
+              03 LastName PIC X(15).
+          02 Street PIC X(20).
+          02 City PIC X(15).
+          02 State PIC X(02).
+          02 Zip PIC X(10).
+          02 Phone PIC X(12).
+          02 CustStatus PIC X(01).
+              88 CustActive VALUE 'A'.
+              88 CustInactive VALUE 'I'.
